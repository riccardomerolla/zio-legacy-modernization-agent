@@ -0,0 +1,91 @@
+//TESTPGMJ JOB (ACCTNO),'DAILY TRANS RUN',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*                                                               *
+//* JOBSTREAM:  TESTPGMJ                                          *
+//* AUTHOR:     D. OKONKWO, BATCH SYSTEMS GROUP                   *
+//*                                                               *
+//* PURPOSE.    DAILY TRANSACTION PROCESSING STREAM:              *
+//*               STEP EDIT    - EDIT/VALIDATE THE RAW FEED,      *
+//*                               ROUTE REJECTS, SET RC 0/4/8.    *
+//*               STEP TESTPGM - COUNT THE VALIDATED FEED,        *
+//*                               PRODUCE AUDIT/REPORT/EXTRACT.    *
+//*               STEP RECON   - BALANCE TESTPGM'S FINAL COUNT    *
+//*                               AGAINST THE UPSTREAM CONTROL     *
+//*                               TOTAL.                           *
+//*                                                               *
+//*             EDIT SETS RC=8 WHEN THE REJECT COUNT EXCEEDS ITS   *
+//*             THRESHOLD.  TESTPGM STEP USES A CLASSIC COND TEST  *
+//*             TO SKIP ITSELF WHEN THAT HAPPENS; RECON USES AN    *
+//*             IF/THEN GUARD KEYED OFF TESTPGM'S RETURN CODE.      *
+//*                                                               *
+//*             RESTART POINTS.  TO RESTART THIS JOB FROM A GIVEN  *
+//*             STEP AFTER CORRECTING A PROBLEM, RESUBMIT WITH THE *
+//*             JOB-CARD PARAMETER RESTART=stepname, E.G.:         *
+//*                 RESTART=TESTPGM   (SKIP EDIT, RERUN TESTPGM)   *
+//*                 RESTART=RECON     (RERUN ONLY THE RECON STEP)  *
+//*             TESTPGM ITSELF CHECKPOINTS EVERY CHUNK TO RESTRT,   *
+//*             SO A RESTART AT THE TESTPGM STEP RESUMES FROM THE   *
+//*             LAST COMMITTED CHUNK RATHER THAN FROM RECORD ONE.   *
+//*                                                               *
+//* MODIFICATION HISTORY.                                        *
+//* 2026-08-08  DO   INITIAL VERSION.                             *
+//*                                                               *
+//*****************************************************************
+//*
+//*--------------------------------------------------------------*
+//* STEP EDIT - VALIDATE RAW TRANSACTIONS AGAINST THE TRANSREC     *
+//* LAYOUT AND SPLIT GOOD/BAD RECORDS.  LOAD MODULE NAMES ARE      *
+//* LIMITED TO 8 CHARACTERS SO TEST-PROGRAM-EDIT IS CATALOGUED AS  *
+//* TSTPGME.                                                      *
+//*--------------------------------------------------------------*
+//EDIT     EXEC PGM=TSTPGME
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.DAILY.TRANS.RAW,DISP=SHR
+//TRANSVAL DD   DSN=PROD.DAILY.TRANS.VALID,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//REJECTS  DD   DSN=PROD.DAILY.TRANS.REJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP TESTPGM - COUNT THE VALIDATED FEED.  SKIPPED WHEN EDIT's  *
+//* RETURN CODE IS GREATER THAN 7 (I.E. RC=8, REJECT THRESHOLD     *
+//* EXCEEDED).  TEST-PROGRAM IS CATALOGUED AS TSTPGM.              *
+//*--------------------------------------------------------------*
+//TESTPGM  EXEC PGM=TSTPGM,COND=(7,GT,EDIT)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMIN   DD   DSN=PROD.DAILY.CONTROL.PARM,DISP=SHR
+//TRANSIN  DD   DSN=PROD.DAILY.TRANS.VALID,DISP=SHR
+//RESTRT   DD   DSN=PROD.DAILY.CHECKPOINT,DISP=SHR
+//AUDITOUT DD   DSN=PROD.DAILY.AUDIT.TRAIL,DISP=MOD
+//RPTOUT   DD   SYSOUT=*
+//EXTROUT  DD   DSN=PROD.DAILY.TRANS.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP RECON - BALANCE TESTPGM'S FINAL COUNT AGAINST THE         *
+//* UPSTREAM CONTROL TOTAL.  RUNS ONLY WHEN TESTPGM ACTUALLY RAN    *
+//* AND COMPLETED CLEANLY.  A STEP BYPASSED BY COND/EXEC READS AS   *
+//* RC=0 TO A LATER IF, SO EDIT'S OWN RC IS TESTED HERE TOO --      *
+//* OTHERWISE A SKIPPED TESTPGM (EDIT RC=8) WOULD STILL LET RECON   *
+//* RUN AGAINST AN EXTRACT DATASET THAT WAS NEVER ALLOCATED.        *
+//* TEST-PROGRAM-RECON IS CATALOGUED AS TSTPGMR.                    *
+//*--------------------------------------------------------------*
+//IFRECON   IF (EDIT.RC LE 4) AND (TESTPGM.RC LE 4) THEN
+//RECON    EXEC PGM=TSTPGMR
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EXTROUT  DD   DSN=PROD.DAILY.TRANS.EXTRACT,DISP=SHR
+//CTLIN    DD   DSN=PROD.DAILY.CONTROL.TOTAL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//
