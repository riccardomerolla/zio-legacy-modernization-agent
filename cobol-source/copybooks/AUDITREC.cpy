@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:    AUDITREC                                     *
+000040*    AUTHOR:      D. OKONKWO, BATCH SYSTEMS GROUP               *
+000050*    DATE-WRITTEN: 2026-08-08                                  *
+000060*                                                               *
+000070*    PURPOSE.     RETAINED AUDIT-TRAIL RECORD, ONE PER LOOP     *
+000080*                 ITERATION, WRITTEN TO AUDIT-FILE SO           *
+000090*                 COMPLIANCE CAN PROVE WHAT A RUN COUNTED       *
+000100*                 LONG AFTER SYSOUT HAS ROLLED OFF.             *
+000110*                                                               *
+000120*    MODIFICATION HISTORY.                                     *
+000130*    2026-08-08  DO   INITIAL VERSION.                          *
+000140*                                                               *
+000150*****************************************************************
+000160 01  AUDIT-RECORD.
+000170     05  AUDIT-RUN-ID                PIC X(08).
+000180     05  AUDIT-TIMESTAMP             PIC X(26).
+000190     05  AUDIT-COUNTER               PIC 9(09).
+000200     05  AUDIT-TRANS-ID              PIC X(10).
+000210     05  FILLER                      PIC X(10).
