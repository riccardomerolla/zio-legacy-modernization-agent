@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:    REJCTREC                                     *
+000040*    AUTHOR:      D. OKONKWO, BATCH SYSTEMS GROUP               *
+000050*    DATE-WRITTEN: 2026-08-08                                  *
+000060*                                                               *
+000070*    PURPOSE.     REJECT-FILE LAYOUT -- ORIGINAL TRANSACTION    *
+000080*                 IMAGE PLUS A REASON CODE, WRITTEN BY          *
+000090*                 TEST-PROGRAM-EDIT FOR ANY RECORD THAT FAILS   *
+000100*                 FIELD EDITING.                                *
+000110*                                                               *
+000120*    MODIFICATION HISTORY.                                     *
+000130*    2026-08-08  DO   INITIAL VERSION.                          *
+000140*                                                               *
+000150*****************************************************************
+000160 01  REJECT-RECORD.
+000170     05  REJECT-REASON-CODE         PIC X(04).
+000180         88  REJ-MISSING-ID             VALUE 'E001'.
+000190         88  REJ-NONNUMERIC-DATE        VALUE 'E002'.
+000200         88  REJ-INVALID-DATE           VALUE 'E003'.
+000210         88  REJ-INVALID-TYPE           VALUE 'E004'.
+000220         88  REJ-NONNUMERIC-AMOUNT      VALUE 'E005'.
+000230         88  REJ-MISSING-ACCOUNT        VALUE 'E006'.
+000240     05  REJECT-REASON-TEXT         PIC X(40).
+000250     05  REJECT-INPUT-RECORD        PIC X(45).
