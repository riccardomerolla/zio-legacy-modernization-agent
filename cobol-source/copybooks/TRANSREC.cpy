@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:    TRANSREC                                     *
+000040*    AUTHOR:      D. OKONKWO, BATCH SYSTEMS GROUP               *
+000050*    DATE-WRITTEN: 2026-08-08                                  *
+000060*                                                               *
+000070*    PURPOSE.     RECORD LAYOUT FOR ONE BUSINESS TRANSACTION    *
+000080*                 AS READ BY TEST-PROGRAM-EDIT AND              *
+000090*                 TEST-PROGRAM FROM TRANS-IN.                   *
+000100*                                                               *
+000110*    MODIFICATION HISTORY.                                     *
+000120*    2026-08-08  DO   INITIAL VERSION.                          *
+000130*                                                               *
+000140*****************************************************************
+000150 01  TRANS-RECORD.
+000160     05  TRANS-ID                   PIC X(10).
+000170     05  TRANS-DATE                 PIC 9(08).
+000180     05  TRANS-TYPE                 PIC X(02).
+000190         88  TRANS-TYPE-DEBIT           VALUE 'DR'.
+000200         88  TRANS-TYPE-CREDIT          VALUE 'CR'.
+000210     05  TRANS-AMOUNT                PIC S9(9)V99 COMP-3.
+000220     05  TRANS-ACCOUNT               PIC X(12).
+000230     05  FILLER                      PIC X(07).
