@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:    CTLTOTRC                                     *
+000040*    AUTHOR:      D. OKONKWO, BATCH SYSTEMS GROUP               *
+000050*    DATE-WRITTEN: 2026-08-08                                  *
+000060*                                                               *
+000070*    PURPOSE.     INDEPENDENT UPSTREAM CONTROL-TOTAL RECORD     *
+000080*                 USED BY TEST-PROGRAM-RECON TO BALANCE         *
+000090*                 AGAINST THE FINAL WS-COUNTER VALUE.            *
+000100*                                                               *
+000110*    MODIFICATION HISTORY.                                     *
+000120*    2026-08-08  DO   INITIAL VERSION.                          *
+000130*                                                               *
+000140*****************************************************************
+000150 01  CONTROL-TOTAL-RECORD.
+000160     05  CTL-RUN-ID                  PIC X(08).
+000170     05  CTL-UPSTREAM-COUNT          PIC 9(09).
+000180     05  FILLER                      PIC X(10).
