@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:    CHKPTREC                                     *
+000040*    AUTHOR:      D. OKONKWO, BATCH SYSTEMS GROUP               *
+000050*    DATE-WRITTEN: 2026-08-08                                  *
+000060*                                                               *
+000070*    PURPOSE.     CHECKPOINT/RESTART RECORD WRITTEN TO          *
+000080*                 RESTART-FILE EVERY CHUNK SO AN ABENDED RUN    *
+000090*                 CAN RESUME WITHOUT REPROCESSING.              *
+000100*                                                               *
+000110*    MODIFICATION HISTORY.                                     *
+000120*    2026-08-08  DO   INITIAL VERSION.                          *
+000130*                                                               *
+000140*****************************************************************
+000150 01  CHECKPOINT-RECORD.
+000160     05  CKPT-RUN-ID                 PIC X(08).
+000170     05  CKPT-COUNTER                PIC 9(09).
+000180     05  CKPT-TIMESTAMP              PIC X(26).
+000185     05  CKPT-REPORT-COUNT           PIC 9(09).
+000190     05  FILLER                      PIC X(01).
