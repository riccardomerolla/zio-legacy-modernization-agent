@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:    EXTRREC                                      *
+000040*    AUTHOR:      D. OKONKWO, BATCH SYSTEMS GROUP               *
+000050*    DATE-WRITTEN: 2026-08-08                                  *
+000060*                                                               *
+000070*    PURPOSE.     FIXED-WIDTH EXTRACT RECORD LAYOUT FOR         *
+000080*                 DOWNSTREAM SYSTEMS TO READ TEST-PROGRAM'S      *
+000090*                 RESULTS INSTEAD OF SCRAPING SYSOUT.            *
+000100*                                                               *
+000110*    MODIFICATION HISTORY.                                     *
+000120*    2026-08-08  DO   INITIAL VERSION.                          *
+000130*                                                               *
+000140*****************************************************************
+000150 01  EXTRACT-RECORD.
+000160     05  EXTR-RECORD-TYPE            PIC X(01).
+000170         88  EXTR-TYPE-SUMMARY           VALUE 'S'.
+000180         88  EXTR-TYPE-TRAILER           VALUE 'T'.
+000190     05  EXTR-RUN-ID                 PIC X(08).
+000200     05  EXTR-FINAL-COUNT            PIC 9(09).
+000210     05  EXTR-RUN-TIMESTAMP          PIC X(26).
+000220     05  EXTR-STATUS-CODE            PIC X(04).
+000230     05  FILLER                      PIC X(41).
