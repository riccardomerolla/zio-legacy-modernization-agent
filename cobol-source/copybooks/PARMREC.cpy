@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*                                                               *
+000030*    COPYBOOK:    PARMREC                                      *
+000040*    AUTHOR:      D. OKONKWO, BATCH SYSTEMS GROUP               *
+000050*    DATE-WRITTEN: 2026-08-08                                  *
+000060*                                                               *
+000070*    PURPOSE.     CONTROL-CARD LAYOUT READ FROM PARM-FILE AT    *
+000080*                 STARTUP SO OPERATIONS CAN CHANGE THE RUN      *
+000090*                 LIMIT AND RUN MESSAGE WITHOUT A RECOMPILE.    *
+000100*                                                               *
+000110*    MODIFICATION HISTORY.                                     *
+000120*    2026-08-08  DO   INITIAL VERSION.                          *
+000130*                                                               *
+000140*****************************************************************
+000150 01  PARM-RECORD.
+000160     05  PARM-RUN-LIMIT              PIC 9(06).
+000170     05  PARM-RUN-MESSAGE            PIC X(50).
+000180     05  FILLER                      PIC X(24).
