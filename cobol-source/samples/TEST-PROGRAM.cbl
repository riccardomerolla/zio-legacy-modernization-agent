@@ -1,16 +1,572 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEST-PROGRAM.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-COUNTER      PIC 9(4) VALUE ZERO.
-       01  WS-MESSAGE      PIC X(50) VALUE 'Hello from COBOL'.
-       
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY WS-MESSAGE.
-           PERFORM UNTIL WS-COUNTER > 10
-               ADD 1 TO WS-COUNTER
-               DISPLAY 'Counter: ' WS-COUNTER
-           END-PERFORM.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TEST-PROGRAM.
+000030 AUTHOR. D. OKONKWO, BATCH SYSTEMS GROUP.
+000040 INSTALLATION. DAILY-TRANSACTION-PROCESSING.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    PROGRAM:     TEST-PROGRAM                                 *
+000100*                                                               *
+000110*    PURPOSE.     READS TRANSACTION RECORDS FROM TRANS-IN AND   *
+000120*                 TALLIES THEM, PRODUCING A RETAINED AUDIT      *
+000130*                 TRAIL, A PRINTED REPORT AND A DOWNSTREAM       *
+000140*                 EXTRACT.  RUN PARAMETERS (LOOP LIMIT AND      *
+000150*                 GREETING TEXT) ARE SUPPLIED BY PARM-FILE SO   *
+000160*                 OPERATIONS CAN ADJUST THEM WITHOUT A          *
+000170*                 RECOMPILE.  PROCESSING IS CHECKPOINTED EVERY   *
+000180*                 CHUNK SO AN ABENDED RUN CAN RESTART FROM THE   *
+000190*                 LAST COMMITTED CHUNK RATHER THAN FROM ZERO.    *
+000200*                                                               *
+000210*    MODIFICATION HISTORY.                                     *
+000220*    2026-08-08  DO   INITIAL VERSION - FIXED 10-ITERATION       *
+000230*                     COUNTING LOOP, NO FILE I/O.                *
+000240*    2026-08-08  DO   DRIVE THE LOOP OFF TRANS-IN / TRANSREC      *
+000250*                     WITH AN AT-END CONDITION INSTEAD OF A      *
+000260*                     FIXED LIMIT.                               *
+000270*    2026-08-08  DO   ADD PARM-FILE TO EXTERNALIZE THE RUN        *
+000280*                     MESSAGE.  THE OLD NUMERIC LIMIT IS KEPT AS  *
+000290*                     AN EXTERNALIZED SANITY THRESHOLD (WARNING  *
+000300*                     ONLY) SINCE THE LOOP ITSELF IS NOW DRIVEN  *
+000310*                     BY END-OF-FILE ON TRANS-IN, NOT A COUNT.   *
+000320*    2026-08-08  DO   ADD CHECKPOINT/RESTART VIA RESTART-FILE.    *
+000330*    2026-08-08  DO   ADD AUDIT-FILE TRAIL, ONE RECORD PER        *
+000340*                     ITERATION.                                 *
+000350*    2026-08-08  DO   ADD REPORT-FILE WITH HEADERS, PAGE BREAKS   *
+000360*                     AND A TRAILER.                             *
+000370*    2026-08-08  DO   ADD EXTRACT-FILE FOR DOWNSTREAM SYSTEMS.    *
+000380*    2026-08-08  DO   RESTRUCTURE INTO COMMITTED CHUNKS OF 1000   *
+000390*                     RECORDS; CHECKPOINT INTERVAL NOW SHARES     *
+000400*                     THE CHUNK BOUNDARY.                        *
+000410*                                                               *
+000420*****************************************************************
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER. IBM-370.
+000460 OBJECT-COMPUTER. IBM-370.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT PARM-FILE ASSIGN TO PARMIN
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-PARM-FS.
+000520     SELECT TRANS-IN ASSIGN TO TRANSIN
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS WS-TRANSIN-FS.
+000550     SELECT RESTART-FILE ASSIGN TO RESTRT
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-RESTART-FS.
+000580     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS WS-AUDIT-FS.
+000610     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-REPORT-FS.
+000640     SELECT EXTRACT-FILE ASSIGN TO EXTROUT
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS WS-EXTRACT-FS.
+000670*
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  PARM-FILE
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY PARMREC.
+000730*
+000740 FD  TRANS-IN
+000750     LABEL RECORDS ARE STANDARD.
+000760     COPY TRANSREC.
+000770*
+000780 FD  RESTART-FILE
+000790     LABEL RECORDS ARE STANDARD.
+000800     COPY CHKPTREC.
+000810*
+000820 FD  AUDIT-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY AUDITREC.
+000850*
+000860 FD  EXTRACT-FILE
+000870     LABEL RECORDS ARE STANDARD.
+000880     COPY EXTRREC.
+000890*
+000900 FD  REPORT-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  WS-RPT-HEADER-LINE1.
+000930     05  FILLER                  PIC X(01)  VALUE SPACE.
+000940     05  FILLER                  PIC X(45)
+000950             VALUE 'TEST-PROGRAM DAILY TRANSACTION REPORT'.
+000960     05  FILLER                  PIC X(10)  VALUE 'RUN DATE: '.
+000970     05  H-RUN-DATE              PIC X(10).
+000980     05  FILLER                  PIC X(10)  VALUE SPACES.
+000990     05  FILLER                  PIC X(06)  VALUE 'PAGE: '.
+001000     05  H-PAGE-NUMBER           PIC ZZZ9.
+001010     05  FILLER                  PIC X(47)  VALUE SPACES.
+001020 01  WS-RPT-HEADER-LINE2.
+001030     05  FILLER                  PIC X(01)  VALUE SPACE.
+001040     05  FILLER                  PIC X(10)  VALUE 'SEQUENCE'.
+001050     05  FILLER                  PIC X(04)  VALUE SPACES.
+001060     05  FILLER                  PIC X(10)  VALUE 'TRANS-ID'.
+001070     05  FILLER                  PIC X(04)  VALUE SPACES.
+001080     05  FILLER                  PIC X(12)  VALUE 'ACCOUNT'.
+001090     05  FILLER                  PIC X(04)  VALUE SPACES.
+001100     05  FILLER                  PIC X(12)  VALUE 'AMOUNT'.
+001110     05  FILLER                  PIC X(76)  VALUE SPACES.
+001120 01  WS-RPT-DETAIL-LINE.
+001130     05  FILLER                  PIC X(01)  VALUE SPACE.
+001140     05  D-SEQUENCE              PIC ZZZZZZZZ9.
+001150     05  FILLER                  PIC X(04)  VALUE SPACES.
+001160     05  D-TRANS-ID              PIC X(10).
+001170     05  FILLER                  PIC X(04)  VALUE SPACES.
+001180     05  D-TRANS-ACCOUNT         PIC X(12).
+001190     05  FILLER                  PIC X(04)  VALUE SPACES.
+001200     05  D-TRANS-AMOUNT          PIC -(9)9.99.
+001210     05  FILLER                  PIC X(76)  VALUE SPACES.
+001220 01  WS-RPT-TRAILER-LINE.
+001222     05  FILLER                  PIC X(01)  VALUE SPACE.
+001224     05  FILLER                  PIC X(28)
+001226             VALUE 'DETAIL LINES ON THIS REPORT:'.
+001228     05  T-RECORD-COUNT          PIC ZZZZZZZZ9.
+001230     05  FILLER                  PIC X(04)  VALUE SPACES.
+001232     05  FILLER                  PIC X(18)
+001234             VALUE 'CUMULATIVE TOTAL:'.
+001236     05  T-FINAL-COUNTER         PIC ZZZZZZZZ9.
+001238     05  FILLER                  PIC X(64)  VALUE SPACES.
+001310*
+001320 WORKING-STORAGE SECTION.
+001330*****************************************************************
+001340*    FILE STATUS FIELDS.                                       *
+001350*****************************************************************
+001360 01  WS-FILE-STATUS-FIELDS.
+001370     05  WS-PARM-FS              PIC X(02)  VALUE SPACES.
+001380     05  WS-TRANSIN-FS           PIC X(02)  VALUE SPACES.
+001390     05  WS-RESTART-FS           PIC X(02)  VALUE SPACES.
+001400     05  WS-AUDIT-FS             PIC X(02)  VALUE SPACES.
+001410     05  WS-REPORT-FS            PIC X(02)  VALUE SPACES.
+001420     05  WS-EXTRACT-FS           PIC X(02)  VALUE SPACES.
+001430*****************************************************************
+001440*    SWITCHES.                                                 *
+001450*****************************************************************
+001460 77  WS-EOF-SWITCH               PIC X(01)  VALUE 'N'.
+001470     88  WS-EOF-YES                  VALUE 'Y'.
+001480     88  WS-EOF-NO                   VALUE 'N'.
+001490 77  WS-PARM-FOUND-SWITCH        PIC X(01)  VALUE 'N'.
+001500     88  WS-PARM-FOUND-YES           VALUE 'Y'.
+001510 77  WS-RESTART-FOUND-SWITCH     PIC X(01)  VALUE 'N'.
+001520     88  WS-RESTART-FOUND-YES        VALUE 'Y'.
+001522 77  WS-CHECKPOINT-VALID-SWITCH  PIC X(01)  VALUE 'N'.
+001524     88  WS-CHECKPOINT-VALID-YES     VALUE 'Y'.
+001530 77  WS-LIMIT-WARNED-SWITCH      PIC X(01)  VALUE 'N'.
+001540     88  WS-LIMIT-WARNED-YES         VALUE 'Y'.
+001550*****************************************************************
+001560*    COUNTERS AND SUBSCRIPTS.                                  *
+001570*****************************************************************
+001580 77  WS-COUNTER                  PIC 9(09)  COMP VALUE ZERO.
+001590 77  WS-RUN-LIMIT                PIC 9(06)  COMP VALUE ZERO.
+001600 77  WS-CHUNK-SIZE               PIC 9(09)  COMP VALUE 1000.
+001610 77  WS-CHUNK-QUOTIENT           PIC 9(09)  COMP VALUE ZERO.
+001620 77  WS-CHUNK-REMAINDER          PIC 9(09)  COMP VALUE ZERO.
+001630 77  WS-CHUNK-NUMBER             PIC 9(09)  COMP VALUE ZERO.
+001640 77  WS-SKIP-INDEX               PIC 9(09)  COMP VALUE ZERO.
+001650 77  WS-PAGE-NUMBER              PIC 9(04)  COMP VALUE ZERO.
+001660 77  WS-LINE-COUNT               PIC 9(04)  COMP VALUE ZERO.
+001670 77  WS-LINES-PER-PAGE           PIC 9(04)  COMP VALUE 50.
+001672 77  WS-REPORT-DETAIL-COUNT      PIC 9(09)  COMP VALUE ZERO.
+001674*****************************************************************
+001676*    AUDIT-FILE IS NOT WRITTEN TO UNTIL ITS CHUNK IS            *
+001678*    CHECKPOINTED -- SEE 2505-FLUSH-AUDIT-BUFFER.  THE TABLE    *
+001680*    IS SIZED TO WS-CHUNK-SIZE; SINCE COBOL OCCURS REQUIRES A   *
+001682*    LITERAL, THE 1000 BELOW MUST BE KEPT IN STEP WITH THE      *
+001684*    WS-CHUNK-SIZE VALUE ABOVE IF THAT IS EVER CHANGED.         *
+001686*****************************************************************
+001688 77  WS-CHUNK-BUF-COUNT          PIC 9(09)  COMP VALUE ZERO.
+001690 01  WS-AUDIT-CHUNK-TABLE.
+001692     05  WS-AUDIT-BUF-ENTRY      OCCURS 1000 TIMES
+001694                                 INDEXED BY WS-AUDIT-IDX.
+001696         10  WS-AUDIT-BUF-RUN-ID     PIC X(08).
+001698         10  WS-AUDIT-BUF-TIMESTAMP  PIC X(26).
+001700         10  WS-AUDIT-BUF-COUNTER    PIC 9(09).
+001702         10  WS-AUDIT-BUF-TRANS-ID   PIC X(10).
+001704*****************************************************************
+001706*    RUN IDENTIFICATION AND MESSAGE TEXT.                      *
+001708*****************************************************************
+001710 01  WS-RUN-ID                   PIC X(08)  VALUE SPACES.
+001720 01  WS-MESSAGE                  PIC X(50)
+001730         VALUE 'Hello from COBOL'.
+001740 01  WS-SYS-DATE                 PIC 9(08)  VALUE ZERO.
+001750 01  WS-SYS-TIME                 PIC 9(08)  VALUE ZERO.
+001760 01  WS-TIMESTAMP                PIC X(26)  VALUE SPACES.
+001770*
+001780 PROCEDURE DIVISION.
+001790*****************************************************************
+001800*    0000-MAINLINE                                             *
+001810*****************************************************************
+001820 0000-MAINLINE.
+001830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001840     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+001850         UNTIL WS-EOF-YES.
+001860     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001870     GO TO 9999-EXIT.
+001880*****************************************************************
+001890*    1000-INITIALIZE                                           *
+001900*****************************************************************
+001910 1000-INITIALIZE.
+001920     PERFORM 1010-OPEN-INPUT-FILES THRU 1010-EXIT.
+001922     PERFORM 1900-BUILD-TIMESTAMP THRU 1900-EXIT.
+001930     PERFORM 1020-READ-PARM-RECORD THRU 1020-EXIT.
+001940     PERFORM 1040-CHECK-FOR-CHECKPOINT THRU 1040-EXIT.
+001945     PERFORM 1030-OPEN-OUTPUT-FILES THRU 1030-EXIT.
+001960     PERFORM 1050-WRITE-REPORT-HEADERS THRU 1050-EXIT.
+001970     DISPLAY WS-MESSAGE.
+001980 1000-EXIT.
+001990     EXIT.
+002000*
+002010 1010-OPEN-INPUT-FILES.
+002020     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+002030     ACCEPT WS-SYS-TIME FROM TIME.
+002040     MOVE 'RUN'               TO WS-RUN-ID(1:3).
+002050     MOVE WS-SYS-TIME(1:5)    TO WS-RUN-ID(4:5).
+002060     OPEN INPUT TRANS-IN.
+002061     IF WS-TRANSIN-FS NOT = '00'
+002062         DISPLAY 'TEST-PROGRAM - UNABLE TO OPEN TRANS-IN - '
+002063             'STATUS ' WS-TRANSIN-FS
+002064         MOVE 16 TO RETURN-CODE
+002065         GO TO 9999-EXIT
+002066     END-IF.
+002070 1010-EXIT.
+002080     EXIT.
+002090*
+002100 1020-READ-PARM-RECORD.
+002110     OPEN INPUT PARM-FILE.
+002120     IF WS-PARM-FS = '00'
+002130         READ PARM-FILE
+002140             AT END
+002150                 CONTINUE
+002160             NOT AT END
+002170                 MOVE 'Y' TO WS-PARM-FOUND-SWITCH
+002180         END-READ
+002190         CLOSE PARM-FILE
+002200     END-IF.
+002210     IF WS-PARM-FOUND-YES AND PARM-RUN-LIMIT > ZERO
+002220         MOVE PARM-RUN-LIMIT TO WS-RUN-LIMIT
+002230     ELSE
+002240         MOVE 10 TO WS-RUN-LIMIT
+002250     END-IF.
+002260     IF WS-PARM-FOUND-YES AND PARM-RUN-MESSAGE NOT = SPACES
+002270         MOVE PARM-RUN-MESSAGE TO WS-MESSAGE
+002280     ELSE
+002290         MOVE 'Hello from COBOL' TO WS-MESSAGE
+002300     END-IF.
+002310 1020-EXIT.
+002320     EXIT.
+002330*
+002340 1030-OPEN-OUTPUT-FILES.
+002342*    AUDITOUT IS DD DISP=MOD IN THE JCL -- AUDIT-FILE IS A
+002344*    PERSISTENT, APPENDED-TO DATASET ACROSS RUNS, SO IT IS
+002346*    OPENED WITH EXTEND (NEVER OUTPUT) TO AVOID TRUNCATING
+002348*    PRIOR DAYS' AUDIT ROWS ON EVERY EXECUTION.
+002350     OPEN EXTEND AUDIT-FILE.
+002352     IF WS-AUDIT-FS NOT = '00'
+002354         DISPLAY 'TEST-PROGRAM - UNABLE TO OPEN AUDIT-FILE - '
+002356             'STATUS ' WS-AUDIT-FS
+002358         MOVE 16 TO RETURN-CODE
+002360         GO TO 9999-EXIT
+002362     END-IF.
+002363*    A GENUINE RESTART RESUMES WS-COUNTER PARTWAY THROUGH THE
+002364*    FEED, SO REPORT-FILE MUST BE EXTENDED (NOT REOPENED OUTPUT)
+002365*    OR THE DETAIL LINES FOR RECORDS SKIPPED VIA
+002366*    1045-SKIP-PROCESSED-RECORDS WOULD BE MISSING FROM THE
+002367*    PRINTED REPORT WHILE THE TRAILER'S CUMULATIVE TOTAL STILL
+002368*    COUNTS THEM.
+002369     IF WS-CHECKPOINT-VALID-YES
+002370         OPEN EXTEND REPORT-FILE
+002371     ELSE
+002372         OPEN OUTPUT REPORT-FILE
+002373     END-IF.
+002374     IF WS-REPORT-FS NOT = '00'
+002375         DISPLAY 'TEST-PROGRAM - UNABLE TO OPEN REPORT-FILE - '
+002376             'STATUS ' WS-REPORT-FS
+002377         MOVE 16 TO RETURN-CODE
+002378         GO TO 9999-EXIT
+002379     END-IF.
+002380     OPEN OUTPUT EXTRACT-FILE.
+002381     IF WS-EXTRACT-FS NOT = '00'
+002382         DISPLAY 'TEST-PROGRAM - UNABLE TO OPEN EXTRACT-FILE - '
+002383             'STATUS ' WS-EXTRACT-FS
+002384         MOVE 16 TO RETURN-CODE
+002385         GO TO 9999-EXIT
+002386     END-IF.
+002392 1030-EXIT.
+002394     EXIT.
+002400*
+002410 1040-CHECK-FOR-CHECKPOINT.
+002420     OPEN INPUT RESTART-FILE.
+002430     IF WS-RESTART-FS = '00'
+002440         READ RESTART-FILE
+002450             AT END
+002460                 CONTINUE
+002470             NOT AT END
+002480                 MOVE 'Y' TO WS-RESTART-FOUND-SWITCH
+002490         END-READ
+002500         CLOSE RESTART-FILE
+002510     END-IF.
+002520     IF WS-RESTART-FOUND-YES
+002522             AND CKPT-TIMESTAMP(1:10) = WS-TIMESTAMP(1:10)
+002530         MOVE CKPT-COUNTER TO WS-COUNTER
+002532         MOVE CKPT-RUN-ID  TO WS-RUN-ID
+002533         MOVE CKPT-REPORT-COUNT TO WS-REPORT-DETAIL-COUNT
+002534         DIVIDE WS-COUNTER BY WS-CHUNK-SIZE
+002536             GIVING WS-CHUNK-NUMBER
+002538         MOVE 'Y' TO WS-CHECKPOINT-VALID-SWITCH
+002540         DISPLAY 'RESTART CHECKPOINT FOUND - RESUMING RUN '
+002542             WS-RUN-ID ' AT COUNT ' WS-COUNTER
+002560         PERFORM 1045-SKIP-PROCESSED-RECORDS THRU 1045-EXIT
+002564     ELSE
+002566         IF WS-RESTART-FOUND-YES
+002568             DISPLAY 'RESTART CHECKPOINT IGNORED - DATED '
+002569                 CKPT-TIMESTAMP(1:10)
+002570                 ' NOT TODAY - STARTING FRESH'
+002572         END-IF
+002580         MOVE ZERO TO WS-COUNTER
+002590     END-IF.
+002600 1040-EXIT.
+002610     EXIT.
+002620*
+002630 1045-SKIP-PROCESSED-RECORDS.
+002640     PERFORM 1046-SKIP-ONE-RECORD THRU 1046-EXIT
+002650         WITH TEST BEFORE
+002660         VARYING WS-SKIP-INDEX FROM 1 BY 1
+002670         UNTIL WS-SKIP-INDEX > WS-COUNTER
+002680            OR WS-EOF-YES.
+002690 1045-EXIT.
+002700     EXIT.
+002710*
+002720 1046-SKIP-ONE-RECORD.
+002730     READ TRANS-IN
+002740         AT END
+002750             MOVE 'Y' TO WS-EOF-SWITCH
+002760     END-READ.
+002770 1046-EXIT.
+002780     EXIT.
+002790*
+002800 1050-WRITE-REPORT-HEADERS.
+002810     MOVE 1 TO WS-PAGE-NUMBER.
+002820     MOVE ZERO TO WS-LINE-COUNT.
+002830     PERFORM 1900-BUILD-TIMESTAMP THRU 1900-EXIT.
+002840     MOVE WS-TIMESTAMP(1:10) TO H-RUN-DATE.
+002850     MOVE WS-PAGE-NUMBER TO H-PAGE-NUMBER.
+002860     WRITE WS-RPT-HEADER-LINE1.
+002870     WRITE WS-RPT-HEADER-LINE2.
+002880 1050-EXIT.
+002890     EXIT.
+002900*
+002910 1900-BUILD-TIMESTAMP.
+002920     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+002930     ACCEPT WS-SYS-TIME FROM TIME.
+002940     MOVE SPACES TO WS-TIMESTAMP.
+002950     STRING WS-SYS-DATE(1:4) '-' WS-SYS-DATE(5:2) '-'
+002960            WS-SYS-DATE(7:2) ' '  WS-SYS-TIME(1:2) ':'
+002970            WS-SYS-TIME(3:2) ':'  WS-SYS-TIME(5:2) '.'
+002980            WS-SYS-TIME(7:2)
+002990            DELIMITED BY SIZE INTO WS-TIMESTAMP
+003000     END-STRING.
+003010 1900-EXIT.
+003020     EXIT.
+003030*****************************************************************
+003040*    2000-PROCESS-TRANSACTIONS                                 *
+003050*****************************************************************
+003060 2000-PROCESS-TRANSACTIONS.
+003070     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+003080     IF WS-EOF-NO
+003090         ADD 1 TO WS-COUNTER
+003100         PERFORM 1900-BUILD-TIMESTAMP THRU 1900-EXIT
+003110         IF WS-COUNTER > WS-RUN-LIMIT AND NOT WS-LIMIT-WARNED-YES
+003120             DISPLAY 'WARNING - RUN LIMIT OF ' WS-RUN-LIMIT
+003130                 ' EXCEEDED - CONTINUING TO PROCESS ALL INPUT'
+003140             MOVE 'Y' TO WS-LIMIT-WARNED-SWITCH
+003150         END-IF
+003160         PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+003170         PERFORM 2400-WRITE-REPORT-DETAIL THRU 2400-EXIT
+003180         DISPLAY 'Counter: ' WS-COUNTER
+003190         PERFORM 2500-CHECK-CHUNK-BOUNDARY THRU 2500-EXIT
+003200     END-IF.
+003210 2000-EXIT.
+003220     EXIT.
+003230*
+003240 2100-READ-TRANS-RECORD.
+003250     READ TRANS-IN
+003260         AT END
+003270             MOVE 'Y' TO WS-EOF-SWITCH
+003280     END-READ.
+003290 2100-EXIT.
+003300     EXIT.
+003302*****************************************************************
+003304*    2300-WRITE-AUDIT-RECORD -- BUFFERS THE AUDIT ROW FOR THIS   *
+003306*    ITERATION RATHER THAN WRITING IT IMMEDIATELY.  THE BUFFER   *
+003308*    IS NOT FLUSHED TO AUDIT-FILE UNTIL ITS CHUNK IS             *
+003310*    CHECKPOINTED (2505-FLUSH-AUDIT-BUFFER), SO A RESTART THAT   *
+003312*    REPLAYS RECORDS FROM THE LAST CHECKPOINT NEVER FINDS THOSE  *
+003314*    SAME RECORDS ALREADY SITTING IN AUDIT-FILE FROM AN ABENDED  *
+003316*    ATTEMPT AT THIS CHUNK.                                      *
+003318*****************************************************************
+003320 2300-WRITE-AUDIT-RECORD.
+003322     ADD 1 TO WS-CHUNK-BUF-COUNT.
+003324     MOVE WS-RUN-ID
+003325         TO WS-AUDIT-BUF-RUN-ID(WS-CHUNK-BUF-COUNT).
+003326     MOVE WS-TIMESTAMP
+003327         TO WS-AUDIT-BUF-TIMESTAMP(WS-CHUNK-BUF-COUNT).
+003328     MOVE WS-COUNTER
+003329         TO WS-AUDIT-BUF-COUNTER(WS-CHUNK-BUF-COUNT).
+003330     MOVE TRANS-ID
+003331         TO WS-AUDIT-BUF-TRANS-ID(WS-CHUNK-BUF-COUNT).
+003380 2300-EXIT.
+003390     EXIT.
+003400*
+003410 2400-WRITE-REPORT-DETAIL.
+003420     MOVE WS-COUNTER      TO D-SEQUENCE.
+003430     MOVE TRANS-ID        TO D-TRANS-ID.
+003440     MOVE TRANS-ACCOUNT   TO D-TRANS-ACCOUNT.
+003450     MOVE TRANS-AMOUNT    TO D-TRANS-AMOUNT.
+003460     WRITE WS-RPT-DETAIL-LINE.
+003465     ADD 1 TO WS-REPORT-DETAIL-COUNT.
+003470     ADD 1 TO WS-LINE-COUNT.
+003480     IF WS-LINE-COUNT > WS-LINES-PER-PAGE
+003490         PERFORM 2450-NEW-REPORT-PAGE THRU 2450-EXIT
+003500     END-IF.
+003510 2400-EXIT.
+003520     EXIT.
+003530*
+003540 2450-NEW-REPORT-PAGE.
+003550     ADD 1 TO WS-PAGE-NUMBER.
+003560     MOVE ZERO TO WS-LINE-COUNT.
+003570     MOVE WS-TIMESTAMP(1:10) TO H-RUN-DATE.
+003580     MOVE WS-PAGE-NUMBER TO H-PAGE-NUMBER.
+003590     WRITE WS-RPT-HEADER-LINE1.
+003600     WRITE WS-RPT-HEADER-LINE2.
+003610 2450-EXIT.
+003620     EXIT.
+003630*****************************************************************
+003640*    2500-CHECK-CHUNK-BOUNDARY -- COMMIT/CHECKPOINT EVERY       *
+003650*    WS-CHUNK-SIZE RECORDS SO A LARGE RUN NEVER LOSES MORE      *
+003660*    THAN ONE CHUNK OF PROGRESS AND OUTPUT FILE BUFFERS ARE     *
+003670*    PERIODICALLY RELEASED RATHER THAN HELD FOR THE WHOLE RUN.  *
+003680*****************************************************************
+003690 2500-CHECK-CHUNK-BOUNDARY.
+003700     DIVIDE WS-COUNTER BY WS-CHUNK-SIZE
+003710         GIVING WS-CHUNK-QUOTIENT
+003720         REMAINDER WS-CHUNK-REMAINDER.
+003730     IF WS-CHUNK-REMAINDER = ZERO
+003731         PERFORM 2505-FLUSH-AUDIT-BUFFER THRU 2505-EXIT
+003733         PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT
+003735         PERFORM 2520-LOG-CHUNK-PROGRESS THRU 2520-EXIT
+003737         PERFORM 2530-FLUSH-OUTPUT-FILES THRU 2530-EXIT
+003770     END-IF.
+003780 2500-EXIT.
+003790     EXIT.
+003791*
+003792 2505-FLUSH-AUDIT-BUFFER.
+003793     PERFORM 2506-WRITE-AUDIT-BUFFER-ENTRY THRU 2506-EXIT
+003794         VARYING WS-AUDIT-IDX FROM 1 BY 1
+003795         UNTIL WS-AUDIT-IDX > WS-CHUNK-BUF-COUNT.
+003796     MOVE ZERO TO WS-CHUNK-BUF-COUNT.
+003797 2505-EXIT.
+003798     EXIT.
+003800*
+003802 2506-WRITE-AUDIT-BUFFER-ENTRY.
+003803     MOVE WS-AUDIT-BUF-RUN-ID(WS-AUDIT-IDX)
+003804         TO AUDIT-RUN-ID.
+003805     MOVE WS-AUDIT-BUF-TIMESTAMP(WS-AUDIT-IDX)
+003806         TO AUDIT-TIMESTAMP.
+003807     MOVE WS-AUDIT-BUF-COUNTER(WS-AUDIT-IDX)
+003808         TO AUDIT-COUNTER.
+003809     MOVE WS-AUDIT-BUF-TRANS-ID(WS-AUDIT-IDX)
+003810         TO AUDIT-TRANS-ID.
+003811     WRITE AUDIT-RECORD.
+003812 2506-EXIT.
+003813     EXIT.
+003814*
+003815 2510-WRITE-CHECKPOINT.
+003816     PERFORM 1900-BUILD-TIMESTAMP THRU 1900-EXIT.
+003820     OPEN OUTPUT RESTART-FILE.
+003821     IF WS-RESTART-FS NOT = '00'
+003822         DISPLAY 'TEST-PROGRAM - UNABLE TO OPEN RESTART-FILE - '
+003823             'STATUS ' WS-RESTART-FS
+003824         MOVE 16 TO RETURN-CODE
+003825         GO TO 9999-EXIT
+003826     END-IF.
+003840     MOVE WS-RUN-ID              TO CKPT-RUN-ID.
+003850     MOVE WS-COUNTER             TO CKPT-COUNTER.
+003860     MOVE WS-TIMESTAMP           TO CKPT-TIMESTAMP.
+003865     MOVE WS-REPORT-DETAIL-COUNT TO CKPT-REPORT-COUNT.
+003870     WRITE CHECKPOINT-RECORD.
+003880     CLOSE RESTART-FILE.
+003890 2510-EXIT.
+003900     EXIT.
+003910*
+003920 2520-LOG-CHUNK-PROGRESS.
+003930     ADD 1 TO WS-CHUNK-NUMBER.
+003940     DISPLAY 'CHUNK ' WS-CHUNK-NUMBER ' COMMITTED - '
+003950         'RECORDS PROCESSED SO FAR: ' WS-COUNTER.
+003960 2520-EXIT.
+003970     EXIT.
+003980*
+003990 2530-FLUSH-OUTPUT-FILES.
+004000     CLOSE AUDIT-FILE.
+004010     CLOSE REPORT-FILE.
+004020     OPEN EXTEND AUDIT-FILE.
+004030     OPEN EXTEND REPORT-FILE.
+004040 2530-EXIT.
+004050     EXIT.
+004060*****************************************************************
+004070*    8000-FINALIZE                                              *
+004080*****************************************************************
+004090 8000-FINALIZE.
+004095     PERFORM 2505-FLUSH-AUDIT-BUFFER THRU 2505-EXIT.
+004100     PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT.
+004110     PERFORM 8200-WRITE-EXTRACT-RECORDS THRU 8200-EXIT.
+004120     PERFORM 8300-CLEAR-CHECKPOINT THRU 8300-EXIT.
+004130     PERFORM 8400-CLOSE-FILES THRU 8400-EXIT.
+004140 8000-EXIT.
+004150     EXIT.
+004160*
+004170 8100-WRITE-REPORT-TRAILER.
+004180     MOVE WS-REPORT-DETAIL-COUNT TO T-RECORD-COUNT.
+004190     MOVE WS-COUNTER             TO T-FINAL-COUNTER.
+004200     WRITE WS-RPT-TRAILER-LINE.
+004210 8100-EXIT.
+004220     EXIT.
+004230*
+004240 8200-WRITE-EXTRACT-RECORDS.
+004250     PERFORM 1900-BUILD-TIMESTAMP THRU 1900-EXIT.
+004260     MOVE 'S'          TO EXTR-RECORD-TYPE.
+004270     MOVE WS-RUN-ID    TO EXTR-RUN-ID.
+004280     MOVE WS-COUNTER   TO EXTR-FINAL-COUNT.
+004290     MOVE WS-TIMESTAMP TO EXTR-RUN-TIMESTAMP.
+004300     MOVE 'OK00'       TO EXTR-STATUS-CODE.
+004310     WRITE EXTRACT-RECORD.
+004320     MOVE 'T'          TO EXTR-RECORD-TYPE.
+004330     WRITE EXTRACT-RECORD.
+004340 8200-EXIT.
+004350     EXIT.
+004360*
+004370 8300-CLEAR-CHECKPOINT.
+004372     OPEN OUTPUT RESTART-FILE.
+004374     IF WS-RESTART-FS NOT = '00'
+004376         DISPLAY 'TEST-PROGRAM - UNABLE TO CLEAR RESTART-FILE - '
+004378             'STATUS ' WS-RESTART-FS
+004380         MOVE 16 TO RETURN-CODE
+004385         GO TO 9999-EXIT
+004387     END-IF.
+004390     CLOSE RESTART-FILE.
+004400 8300-EXIT.
+004410     EXIT.
+004420*
+004430 8400-CLOSE-FILES.
+004440     CLOSE TRANS-IN.
+004450     CLOSE AUDIT-FILE.
+004460     CLOSE REPORT-FILE.
+004470     CLOSE EXTRACT-FILE.
+004480 8400-EXIT.
+004490     EXIT.
+004500*****************************************************************
+004510*    9999-EXIT -- SINGLE PROGRAM EXIT POINT.                    *
+004520*****************************************************************
+004530 9999-EXIT.
+004540     STOP RUN.
