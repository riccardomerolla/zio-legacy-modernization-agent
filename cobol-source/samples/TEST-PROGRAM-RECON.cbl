@@ -0,0 +1,153 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TEST-PROGRAM-RECON.
+000030 AUTHOR. D. OKONKWO, BATCH SYSTEMS GROUP.
+000040 INSTALLATION. DAILY-TRANSACTION-PROCESSING.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    PROGRAM:     TEST-PROGRAM-RECON                           *
+000100*                                                               *
+000110*    PURPOSE.     RUNS AFTER TEST-PROGRAM AND BALANCES ITS       *
+000120*                 FINAL WS-COUNTER (READ FROM THE EXTRACT-FILE   *
+000130*                 SUMMARY RECORD) AGAINST AN INDEPENDENT          *
+000140*                 UPSTREAM CONTROL-TOTAL RECORD.  A MISMATCH      *
+000150*                 PRODUCES AN OUT-OF-BALANCE MESSAGE AND A        *
+000160*                 NON-ZERO RETURN CODE SO A SHORT OR DUPLICATED   *
+000170*                 INPUT FILE IS CAUGHT THE SAME NIGHT INSTEAD OF  *
+000180*                 SURFACING DAYS LATER AS A BAD REPORT.           *
+000190*                                                               *
+000200*    MODIFICATION HISTORY.                                     *
+000210*    2026-08-08  DO   INITIAL VERSION.                          *
+000220*                                                               *
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT EXTRACT-FILE ASSIGN TO EXTROUT
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-EXTRACT-FS.
+000330     SELECT CONTROL-FILE ASSIGN TO CTLIN
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-CONTROL-FS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  EXTRACT-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY EXTRREC.
+000420*
+000430 FD  CONTROL-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY CTLTOTRC.
+000460*
+000470 WORKING-STORAGE SECTION.
+000480*****************************************************************
+000490*    FILE STATUS FIELDS.                                       *
+000500*****************************************************************
+000510 01  WS-FILE-STATUS-FIELDS.
+000520     05  WS-EXTRACT-FS           PIC X(02)  VALUE SPACES.
+000530     05  WS-CONTROL-FS           PIC X(02)  VALUE SPACES.
+000540*****************************************************************
+000550*    SWITCHES.                                                 *
+000560*****************************************************************
+000570 77  WS-SUMMARY-FOUND-SWITCH     PIC X(01)  VALUE 'N'.
+000580     88  WS-SUMMARY-FOUND-YES        VALUE 'Y'.
+000590 77  WS-CONTROL-FOUND-SWITCH     PIC X(01)  VALUE 'N'.
+000600     88  WS-CONTROL-FOUND-YES        VALUE 'Y'.
+000610 77  WS-EOF-SWITCH               PIC X(01)  VALUE 'N'.
+000620     88  WS-EOF-YES                  VALUE 'Y'.
+000630*****************************************************************
+000640*    WORK AREAS.                                                *
+000650*****************************************************************
+000660 77  WS-PROGRAM-COUNT            PIC 9(09)  VALUE ZERO.
+000670 77  WS-UPSTREAM-COUNT           PIC 9(09)  VALUE ZERO.
+000680*
+000690 PROCEDURE DIVISION.
+000700*****************************************************************
+000710*    0000-MAINLINE                                             *
+000720*****************************************************************
+000730 0000-MAINLINE.
+000740     PERFORM 1000-READ-EXTRACT-SUMMARY THRU 1000-EXIT.
+000750     PERFORM 2000-READ-CONTROL-TOTAL THRU 2000-EXIT.
+000760     PERFORM 8000-RECONCILE THRU 8000-EXIT.
+000770     GO TO 9999-EXIT.
+000780*****************************************************************
+000790*    1000-READ-EXTRACT-SUMMARY -- THE SUMMARY RECORD TEST-       *
+000800*    PROGRAM WRITES TO EXTRACT-FILE CARRIES ITS FINAL COUNTER.   *
+000810*****************************************************************
+000820 1000-READ-EXTRACT-SUMMARY.
+000830     OPEN INPUT EXTRACT-FILE.
+000840     IF WS-EXTRACT-FS = '00'
+000850         PERFORM 1010-FIND-SUMMARY-RECORD THRU 1010-EXIT
+000860             UNTIL WS-SUMMARY-FOUND-YES OR WS-EOF-YES
+000870         CLOSE EXTRACT-FILE
+000880     END-IF.
+000890 1000-EXIT.
+000900     EXIT.
+000910*
+000920 1010-FIND-SUMMARY-RECORD.
+000930     READ EXTRACT-FILE
+000940         AT END
+000950             MOVE 'Y' TO WS-EOF-SWITCH
+000960         NOT AT END
+000970             IF EXTR-TYPE-SUMMARY
+000980                 MOVE EXTR-FINAL-COUNT TO WS-PROGRAM-COUNT
+000990                 MOVE 'Y' TO WS-SUMMARY-FOUND-SWITCH
+001000             END-IF
+001010     END-READ.
+001020 1010-EXIT.
+001030     EXIT.
+001040*****************************************************************
+001050*    2000-READ-CONTROL-TOTAL -- INDEPENDENT COUNT SUPPLIED BY    *
+001060*    THE UPSTREAM SYSTEM.                                        *
+001070*****************************************************************
+001080 2000-READ-CONTROL-TOTAL.
+001090     MOVE 'N' TO WS-EOF-SWITCH.
+001100     OPEN INPUT CONTROL-FILE.
+001110     IF WS-CONTROL-FS = '00'
+001120         READ CONTROL-FILE
+001130             AT END
+001140                 CONTINUE
+001150             NOT AT END
+001160                 MOVE CTL-UPSTREAM-COUNT TO WS-UPSTREAM-COUNT
+001170                 MOVE 'Y' TO WS-CONTROL-FOUND-SWITCH
+001180         END-READ
+001190         CLOSE CONTROL-FILE
+001200     END-IF.
+001210 2000-EXIT.
+001220     EXIT.
+001230*****************************************************************
+001240*    8000-RECONCILE -- COMPARE AND SET THE STEP RETURN CODE.     *
+001250*****************************************************************
+001260 8000-RECONCILE.
+001270     IF NOT WS-SUMMARY-FOUND-YES
+001280         DISPLAY 'RECON - NO EXTRACT SUMMARY RECORD FOUND'
+001290         MOVE 16 TO RETURN-CODE
+001300     ELSE
+001310         IF NOT WS-CONTROL-FOUND-YES
+001320             DISPLAY 'RECON - NO UPSTREAM CONTROL TOTAL FOUND'
+001330             MOVE 16 TO RETURN-CODE
+001340         ELSE
+001350             IF WS-PROGRAM-COUNT = WS-UPSTREAM-COUNT
+001360                 DISPLAY 'RECON - IN BALANCE - COUNT '
+001370                     WS-PROGRAM-COUNT
+001380                 MOVE 0 TO RETURN-CODE
+001390             ELSE
+001400                 DISPLAY 'RECON - OUT OF BALANCE - PROGRAM '
+001410                     WS-PROGRAM-COUNT ' UPSTREAM '
+001420                     WS-UPSTREAM-COUNT
+001430                 MOVE 8 TO RETURN-CODE
+001440             END-IF
+001450         END-IF
+001460     END-IF.
+001470 8000-EXIT.
+001480     EXIT.
+001490*****************************************************************
+001500*    9999-EXIT -- SINGLE PROGRAM EXIT POINT.                    *
+001510*****************************************************************
+001520 9999-EXIT.
+001530     STOP RUN.
