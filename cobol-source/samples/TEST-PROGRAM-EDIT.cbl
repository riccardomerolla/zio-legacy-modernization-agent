@@ -0,0 +1,254 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TEST-PROGRAM-EDIT.
+000030 AUTHOR. D. OKONKWO, BATCH SYSTEMS GROUP.
+000040 INSTALLATION. DAILY-TRANSACTION-PROCESSING.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*    PROGRAM:     TEST-PROGRAM-EDIT                            *
+000100*                                                               *
+000110*    PURPOSE.     FRONT-END EDIT/VALIDATION STEP FOR             *
+000120*                 TEST-PROGRAM.  READS THE RAW TRANSACTION       *
+000130*                 FEED FROM TRANS-IN, CHECKS EACH RECORD         *
+000140*                 AGAINST THE TRANSREC LAYOUT (REQUIRED FIELDS   *
+000150*                 PRESENT, NUMERIC FIELDS NUMERIC, DATE IN A     *
+000160*                 VALID RANGE) AND ROUTES GOOD RECORDS TO        *
+000170*                 TRANS-VALID FOR TEST-PROGRAM TO COUNT, AND     *
+000180*                 BAD RECORDS TO REJECT-FILE WITH A REASON       *
+000190*                 CODE INSTEAD OF LETTING THEM ABEND THE JOB OR  *
+000200*                 SILENTLY FALL INTO THE TALLY.                  *
+000210*                                                               *
+000220*    MODIFICATION HISTORY.                                     *
+000230*    2026-08-08  DO   INITIAL VERSION.                          *
+000240*                                                               *
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT TRANS-IN ASSIGN TO TRANSIN
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-TRANSIN-FS.
+000350     SELECT TRANS-VALID ASSIGN TO TRANSVAL
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-VALID-FS.
+000380     SELECT REJECT-FILE ASSIGN TO REJECTS
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-REJECT-FS.
+000410*
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  TRANS-IN
+000450     LABEL RECORDS ARE STANDARD.
+000460     COPY TRANSREC.
+000470*
+000480 FD  TRANS-VALID
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY TRANSREC REPLACING TRANS-RECORD BY VALID-RECORD.
+000510*
+000520 FD  REJECT-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY REJCTREC.
+000550*
+000560 WORKING-STORAGE SECTION.
+000570*****************************************************************
+000580*    FILE STATUS FIELDS.                                       *
+000590*****************************************************************
+000600 01  WS-FILE-STATUS-FIELDS.
+000610     05  WS-TRANSIN-FS           PIC X(02)  VALUE SPACES.
+000620     05  WS-VALID-FS             PIC X(02)  VALUE SPACES.
+000630     05  WS-REJECT-FS            PIC X(02)  VALUE SPACES.
+000640*****************************************************************
+000650*    SWITCHES.                                                 *
+000660*****************************************************************
+000670 77  WS-EOF-SWITCH               PIC X(01)  VALUE 'N'.
+000680     88  WS-EOF-YES                  VALUE 'Y'.
+000690     88  WS-EOF-NO                   VALUE 'N'.
+000700 77  WS-RECORD-VALID-SWITCH      PIC X(01)  VALUE 'Y'.
+000710     88  WS-RECORD-VALID-YES         VALUE 'Y'.
+000720*****************************************************************
+000730*    COUNTERS.                                                 *
+000740*****************************************************************
+000750 77  WS-ACCEPT-COUNT             PIC 9(09)  COMP VALUE ZERO.
+000760 77  WS-REJECT-COUNT             PIC 9(09)  COMP VALUE ZERO.
+000765 77  WS-REJECT-THRESHOLD         PIC 9(09)  COMP VALUE 100.
+000770*****************************************************************
+000780*    EDIT WORK AREAS.                                          *
+000790*****************************************************************
+000800 01  WS-REASON-CODE              PIC X(04)  VALUE SPACES.
+000810 01  WS-REASON-TEXT              PIC X(40)  VALUE SPACES.
+000820 01  WS-DATE-YEAR                PIC 9(04)  VALUE ZERO.
+000830 01  WS-DATE-MONTH               PIC 9(02)  VALUE ZERO.
+000840 01  WS-DATE-DAY                 PIC 9(02)  VALUE ZERO.
+000850*
+000860 PROCEDURE DIVISION.
+000870*****************************************************************
+000880*    0000-MAINLINE                                             *
+000890*****************************************************************
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000920     PERFORM 2000-EDIT-TRANSACTIONS THRU 2000-EXIT
+000930         UNTIL WS-EOF-YES.
+000940     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+000950     GO TO 9999-EXIT.
+000960*****************************************************************
+000970*    1000-INITIALIZE                                           *
+000980*****************************************************************
+000990 1000-INITIALIZE.
+001000     OPEN INPUT TRANS-IN.
+001002     IF WS-TRANSIN-FS NOT = '00'
+001004         DISPLAY 'TEST-PROGRAM-EDIT - UNABLE TO OPEN TRANS-IN - '
+001006             'STATUS ' WS-TRANSIN-FS
+001008         MOVE 16 TO RETURN-CODE
+001009         GO TO 9999-EXIT
+001010     END-IF.
+001012     OPEN OUTPUT TRANS-VALID.
+001014     IF WS-VALID-FS NOT = '00'
+001016         DISPLAY 'TEST-PROGRAM-EDIT - UNABLE TO OPEN TRANS-VALID'
+001018             ' - STATUS ' WS-VALID-FS
+001019         MOVE 16 TO RETURN-CODE
+001020         GO TO 9999-EXIT
+001022     END-IF.
+001024     OPEN OUTPUT REJECT-FILE.
+001026     IF WS-REJECT-FS NOT = '00'
+001028         DISPLAY 'TEST-PROGRAM-EDIT - UNABLE TO OPEN REJECT-FILE'
+001029             ' - STATUS ' WS-REJECT-FS
+001030         MOVE 16 TO RETURN-CODE
+001031         GO TO 9999-EXIT
+001032     END-IF.
+001034 1000-EXIT.
+001040     EXIT.
+001050*****************************************************************
+001060*    2000-EDIT-TRANSACTIONS                                    *
+001070*****************************************************************
+001080 2000-EDIT-TRANSACTIONS.
+001090     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+001100     IF WS-EOF-NO
+001110         PERFORM 2200-EDIT-ONE-TRANSACTION THRU 2200-EXIT
+001120     END-IF.
+001130 2000-EXIT.
+001140     EXIT.
+001150*
+001160 2100-READ-TRANS-RECORD.
+001170     READ TRANS-IN
+001180         AT END
+001190             MOVE 'Y' TO WS-EOF-SWITCH
+001200     END-READ.
+001210 2100-EXIT.
+001220     EXIT.
+001230*****************************************************************
+001240*    2200-EDIT-ONE-TRANSACTION -- CHECKS PERFORMED IN ORDER,    *
+001250*    FIRST FAILURE WINS SO EACH REJECT CARRIES ONE CLEAR         *
+001260*    REASON CODE.                                                *
+001270*****************************************************************
+001280 2200-EDIT-ONE-TRANSACTION.
+001290     MOVE 'Y' TO WS-RECORD-VALID-SWITCH.
+001300     IF TRANS-ID OF TRANS-RECORD = SPACES
+001310         MOVE 'N'    TO WS-RECORD-VALID-SWITCH
+001320         MOVE 'E001' TO WS-REASON-CODE
+001330         MOVE 'TRANSACTION ID IS MISSING' TO WS-REASON-TEXT
+001340     END-IF.
+001350     IF WS-RECORD-VALID-YES
+001360             AND TRANS-DATE OF TRANS-RECORD NOT NUMERIC
+001370         MOVE 'N'    TO WS-RECORD-VALID-SWITCH
+001380         MOVE 'E002' TO WS-REASON-CODE
+001390         MOVE 'TRANSACTION DATE IS NOT NUMERIC' TO WS-REASON-TEXT
+001400     END-IF.
+001410     IF WS-RECORD-VALID-YES
+001420             AND TRANS-DATE OF TRANS-RECORD IS NUMERIC
+001430         PERFORM 2210-VALIDATE-DATE-RANGE THRU 2210-EXIT
+001440     END-IF.
+001450     IF WS-RECORD-VALID-YES
+001460             AND NOT TRANS-TYPE-DEBIT OF TRANS-RECORD
+001470             AND NOT TRANS-TYPE-CREDIT OF TRANS-RECORD
+001480         MOVE 'N'    TO WS-RECORD-VALID-SWITCH
+001490         MOVE 'E004' TO WS-REASON-CODE
+001500         MOVE 'TRANSACTION TYPE NOT DR OR CR' TO WS-REASON-TEXT
+001510     END-IF.
+001520     IF WS-RECORD-VALID-YES
+001530             AND TRANS-AMOUNT OF TRANS-RECORD NOT NUMERIC
+001540         MOVE 'N'    TO WS-RECORD-VALID-SWITCH
+001550         MOVE 'E005' TO WS-REASON-CODE
+001560         MOVE 'TRANSACTION AMOUNT IS NOT NUMERIC'
+001565             TO WS-REASON-TEXT
+001570     END-IF.
+001580     IF WS-RECORD-VALID-YES
+001590             AND TRANS-ACCOUNT OF TRANS-RECORD = SPACES
+001600         MOVE 'N'    TO WS-RECORD-VALID-SWITCH
+001610         MOVE 'E006' TO WS-REASON-CODE
+001620         MOVE 'ACCOUNT NUMBER IS MISSING' TO WS-REASON-TEXT
+001630     END-IF.
+001640     IF WS-RECORD-VALID-YES
+001650         PERFORM 2300-WRITE-VALID-RECORD THRU 2300-EXIT
+001660     ELSE
+001670         PERFORM 2400-WRITE-REJECT-RECORD THRU 2400-EXIT
+001680     END-IF.
+001690 2200-EXIT.
+001700     EXIT.
+001710*
+001720 2210-VALIDATE-DATE-RANGE.
+001730     MOVE TRANS-DATE OF TRANS-RECORD(1:4) TO WS-DATE-YEAR.
+001740     MOVE TRANS-DATE OF TRANS-RECORD(5:2) TO WS-DATE-MONTH.
+001750     MOVE TRANS-DATE OF TRANS-RECORD(7:2) TO WS-DATE-DAY.
+001760     IF WS-DATE-YEAR  < 1900 OR WS-DATE-YEAR  > 2099
+001770        OR WS-DATE-MONTH < 1    OR WS-DATE-MONTH > 12
+001780        OR WS-DATE-DAY   < 1    OR WS-DATE-DAY   > 31
+001790         MOVE 'N'    TO WS-RECORD-VALID-SWITCH
+001800         MOVE 'E003' TO WS-REASON-CODE
+001810         MOVE 'TRANSACTION DATE OUT OF VALID RANGE'
+001820             TO WS-REASON-TEXT
+001830     END-IF.
+001840 2210-EXIT.
+001850     EXIT.
+001860*
+001870 2300-WRITE-VALID-RECORD.
+001880     MOVE TRANS-RECORD TO VALID-RECORD.
+001890     WRITE VALID-RECORD.
+001900     ADD 1 TO WS-ACCEPT-COUNT.
+001910 2300-EXIT.
+001920     EXIT.
+001930*
+001940 2400-WRITE-REJECT-RECORD.
+001950     MOVE WS-REASON-CODE        TO REJECT-REASON-CODE.
+001960     MOVE WS-REASON-TEXT        TO REJECT-REASON-TEXT.
+001970     MOVE TRANS-RECORD          TO REJECT-INPUT-RECORD.
+001980     WRITE REJECT-RECORD.
+001990     ADD 1 TO WS-REJECT-COUNT.
+002000 2400-EXIT.
+002010     EXIT.
+002020*****************************************************************
+002030*    8000-FINALIZE -- REPORT COUNTS AND SIGNAL THE STEP         *
+002040*    RETURN CODE SO A JCL COND/IF-THEN CHECK CAN STOP THE        *
+002050*    CHAIN.  RC=0 NO REJECTS, RC=4 SOME REJECTS BUT UNDER        *
+002060*    THRESHOLD (WARNING, CHAIN CONTINUES), RC=8 REJECT COUNT     *
+002070*    EXCEEDED THE THRESHOLD (CHAIN STOPS FOR OPERATOR REVIEW).   *
+002080*****************************************************************
+002090 8000-FINALIZE.
+002100     DISPLAY 'TEST-PROGRAM-EDIT RECORDS ACCEPTED: '
+002110         WS-ACCEPT-COUNT.
+002120     DISPLAY 'TEST-PROGRAM-EDIT RECORDS REJECTED: '
+002130         WS-REJECT-COUNT.
+002140     IF WS-REJECT-COUNT > WS-REJECT-THRESHOLD
+002150         DISPLAY 'REJECT THRESHOLD OF ' WS-REJECT-THRESHOLD
+002160             ' EXCEEDED'
+002170         MOVE 8 TO RETURN-CODE
+002180     ELSE
+002190         IF WS-REJECT-COUNT > ZERO
+002200             MOVE 4 TO RETURN-CODE
+002210         ELSE
+002220             MOVE 0 TO RETURN-CODE
+002230         END-IF
+002240     END-IF.
+002250     CLOSE TRANS-IN.
+002260     CLOSE TRANS-VALID.
+002270     CLOSE REJECT-FILE.
+002280 8000-EXIT.
+002290     EXIT.
+002300*****************************************************************
+002310*    9999-EXIT -- SINGLE PROGRAM EXIT POINT.                    *
+002320*****************************************************************
+002330 9999-EXIT.
+002340     STOP RUN.
